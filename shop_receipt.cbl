@@ -1,15 +1,21 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SHOP-RECEIPT.
        AUTHOR. 62160246.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT SHOP-RECEIPT-FILE ASSIGN TO "shop_receipts.dat"
                  ORGANIZATION IS LINE SEQUENTIAL.
-      
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT SHOP-RECEIPT-REPORT-FILE ASSIGN TO "shop_receipts.rpt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "item_master.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS IM-ITEM-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD  SHOP-RECEIPT-FILE.
        01 SHOP-HEADER.
           88 END-OF-SHOP-RECEIPTS-FILE                 VALUE HIGH-VALUES
@@ -17,52 +23,111 @@
        05 RECORD-TYPE-CODE              PIC X.
           88 IS-SHOP-HEADER                            VALUE "H".
           88 IS-SHOP-SALE                              VALUE "S".
-       05 SHOP-ID                       PIC X(5).
+          05 SHOP-ID                       PIC X(5).
           05 SHOP-LOCATION              PIC X(30).
        01 SALE-RECEIPT.
           05 RECORD-TYPE-CODE           PIC X.
           05 ITEM-ID                    PIC X(8).
           05 QTY-SOLD                   PIC 9(3).
-          05 ITEM-COST                  PIC 999V99.
+          05 ITEM-COST                  PIC 9(5)V99.
+       FD  SHOP-RECEIPT-REPORT-FILE.
+       01 SHOP-RECEIPT-PRINT-LINE       PIC X(60).
+       FD  ITEM-MASTER-FILE.
+       01 ITEM-MASTER-REC.
+          05 IM-ITEM-ID                 PIC X(8).
+          05 IM-ITEM-DESCRIPTION        PIC X(20).
+          05 IM-ITEM-CATEGORY           PIC X(10).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        01 PRN-SHOP-SALES-TOTAL.
           05 FILLER                     PIC X(21)      VALUE
                 "TOTAL SALES FOR SHOP".
           05 PRN-SHOP-ID                PIC X(5).
-          05 PRN-SHOP-TOTAL             PIC $$$$,$$9.99.
-       01 SHOP-TOTAL                    PIC 9(5)V99.
+          05 PRN-SHOP-TOTAL             PIC $$$,$$$,$$9.99.
+       01 PRN-COMPANY-GRAND-TOTAL.
+          05 FILLER                     PIC X(26)      VALUE
+                "TOTAL SALES ALL SHOPS".
+          05 PRN-GRAND-TOTAL            PIC $$,$$$,$$$,$$9.99.
+       01 SHOP-TOTAL                    PIC 9(9)V99.
+       01 COMPANY-TOTAL                 PIC 9(9)V99    VALUE ZEROS.
+       01 SALE-ITEM-DETAIL.
+          05 SI-ITEM-DESCRIPTION        PIC X(20).
+          05 SI-ITEM-CATEGORY           PIC X(10).
+       01 PRN-ITEM-DETAIL-LINE.
+          05 FILLER                     PIC X(6)       VALUE "ITEM: ".
+          05 PRN-ITEM-ID                PIC X(8).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-DESCRIPTION       PIC X(20).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-CATEGORY          PIC X(10).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-QTY               PIC ZZ9.
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-COST              PIC $$$,$$9.99.
        PROCEDURE DIVISION .
        SHOP-SALE-PROCESS.
-           OPEN INPUT SHOP-RECEIPT-FILE 
+           OPEN INPUT SHOP-RECEIPT-FILE
+           OPEN INPUT ITEM-MASTER-FILE
+           OPEN OUTPUT SHOP-RECEIPT-REPORT-FILE
            PERFORM READ-SHOP-RECEIPT-FILE.
-           PERFORM PROCESS-SHOP-HEADER UNTIL END-OF-SHOP-RECEIPTS-FILE 
+           PERFORM PROCESS-SHOP-HEADER UNTIL END-OF-SHOP-RECEIPTS-FILE
+           PERFORM WRITE-COMPANY-GRAND-TOTAL
 
-           CLOSE SHOP-RECEIPT-FILE 
-           GOBACK 
+           CLOSE SHOP-RECEIPT-FILE, ITEM-MASTER-FILE,
+                 SHOP-RECEIPT-REPORT-FILE
+           GOBACK
            .
-       
+
        PROCESS-SHOP-HEADER.
-      *    DISPLAY "SHOP " SHOP-ID 
+      *    DISPLAY "SHOP " SHOP-ID
            MOVE SHOP-ID TO PRN-SHOP-ID
            MOVE ZEROS TO SHOP-TOTAL.
            PERFORM READ-SHOP-RECEIPT-FILE
            PERFORM PROCESS-SHOP-ITEM UNTIL END-OF-SHOP-RECEIPTS-FILE
-              OR IS-SHOP-HEADER 
+              OR IS-SHOP-HEADER
            MOVE SHOP-TOTAL TO PRN-SHOP-TOTAL
+           COMPUTE COMPANY-TOTAL = COMPANY-TOTAL + SHOP-TOTAL
            DISPLAY PRN-SHOP-SALES-TOTAL
+           WRITE SHOP-RECEIPT-PRINT-LINE FROM PRN-SHOP-SALES-TOTAL
            .
-       
+
        PROCESS-SHOP-ITEM.
-      *    DISPLAY "ITEM " ITEM-ID 
+           PERFORM LOOKUP-ITEM-MASTER
+           PERFORM WRITE-ITEM-DETAIL-LINE
            COMPUTE SHOP-TOTAL = SHOP-TOTAL +(QTY-SOLD * ITEM-COST)
            PERFORM READ-SHOP-RECEIPT-FILE
            .
 
+       WRITE-ITEM-DETAIL-LINE.
+           MOVE ITEM-ID TO PRN-ITEM-ID
+           MOVE SI-ITEM-DESCRIPTION TO PRN-ITEM-DESCRIPTION
+           MOVE SI-ITEM-CATEGORY TO PRN-ITEM-CATEGORY
+           MOVE QTY-SOLD TO PRN-ITEM-QTY
+           MOVE ITEM-COST TO PRN-ITEM-COST
+           WRITE SHOP-RECEIPT-PRINT-LINE FROM PRN-ITEM-DETAIL-LINE
+           .
+
+       LOOKUP-ITEM-MASTER.
+           MOVE ITEM-ID TO IM-ITEM-ID
+           READ ITEM-MASTER-FILE
+              INVALID KEY
+                 MOVE SPACES TO SI-ITEM-DESCRIPTION
+                 MOVE SPACES TO SI-ITEM-CATEGORY
+              NOT INVALID KEY
+                 MOVE IM-ITEM-DESCRIPTION TO SI-ITEM-DESCRIPTION
+                 MOVE IM-ITEM-CATEGORY TO SI-ITEM-CATEGORY
+           END-READ
+           .
+
+       WRITE-COMPANY-GRAND-TOTAL.
+           MOVE COMPANY-TOTAL TO PRN-GRAND-TOTAL
+           DISPLAY PRN-COMPANY-GRAND-TOTAL
+           WRITE SHOP-RECEIPT-PRINT-LINE FROM PRN-COMPANY-GRAND-TOTAL
+           .
 
        READ-SHOP-RECEIPT-FILE.
            READ SHOP-RECEIPT-FILE
            AT END
-              SET END-OF-SHOP-RECEIPTS-FILE TO TRUE 
+              SET END-OF-SHOP-RECEIPTS-FILE TO TRUE
            END-READ
-           .
\ No newline at end of file
+           .
