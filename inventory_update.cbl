@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-UPDATE.
+       AUTHOR. 62160246.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-RECEIPT-FILE ASSIGN TO "shop_receipts_footer.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVENTORY-FILE ASSIGN TO "inventory.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS INV-ITEM-ID.
+           SELECT LOW-STOCK-REPORT-FILE ASSIGN TO "low_stock.rpt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHOP-RECEIPT-FILE.
+       01 SHOP-HEADER.
+          88 END-OF-SHOP-RECEIPTS-FILE                 VALUE HIGH-VALUES
+           .
+       05 RECORD-TYPE-CODE              PIC X.
+          88 IS-SHOP-HEADER                            VALUE "H".
+          88 IS-SHOP-SALE                               VALUE "S".
+          88 IS-SHOP-FOOTER                            VALUE "F".
+          88 IS-SHOP-REFUND                            VALUE "R".
+          05 SHOP-ID                       PIC X(5).
+          05 SHOP-LOCATION              PIC X(30).
+          05 TRANS-DATE                 PIC 9(8).
+       01 SALE-RECEIPT.
+          05 RECORD-TYPE-CODE           PIC X.
+          05 ITEM-ID                    PIC X(8).
+          05 QTY-SOLD                   PIC 9(3).
+          05 ITEM-COST                  PIC 9(5)V99.
+          05 SALE-DATE                  PIC 9(8).
+       01 SHOP-FOOTER.
+          05 RECORD-TYPE-CODE           PIC X.
+          05 REC-COUNT                  PIC 9(5).
+       FD  INVENTORY-FILE.
+       01 INVENTORY-REC.
+          05 INV-ITEM-ID                PIC X(8).
+          05 INV-QTY-ON-HAND            PIC S9(7).
+          05 INV-REORDER-POINT          PIC 9(7).
+       FD  LOW-STOCK-REPORT-FILE.
+       01 LOW-STOCK-PRINT-LINE          PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 PAGE-HEADER                   PIC X(50)      VALUE
+             "Rolling Greens Pro Shop - Low Stock Report".
+       01 COLUMN-HEADING                PIC X(50)      VALUE
+             "ItemID     Qty On Hand   Reorder Point".
+       01 PRN-LOW-STOCK-LINE.
+          05 PRN-LS-ITEM-ID             PIC X(8).
+          05 FILLER                     PIC X(4)       VALUE SPACES.
+          05 PRN-LS-QTY-ON-HAND         PIC -(7)9.
+          05 FILLER                     PIC X(4)       VALUE SPACES.
+          05 PRN-LS-REORDER-POINT       PIC Z(6)9.
+       01 INVENTORY-EOF-SWITCH          PIC X          VALUE "N".
+          88 END-OF-INVENTORY-FILE                     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       INVENTORY-UPDATE-PROCESS.
+           OPEN I-O INVENTORY-FILE
+           OPEN INPUT SHOP-RECEIPT-FILE
+           OPEN OUTPUT LOW-STOCK-REPORT-FILE
+           WRITE LOW-STOCK-PRINT-LINE FROM PAGE-HEADER
+           WRITE LOW-STOCK-PRINT-LINE FROM COLUMN-HEADING
+           PERFORM READ-SHOP-RECEIPT-FILE
+           PERFORM APPLY-INVENTORY-SALE UNTIL END-OF-SHOP-RECEIPTS-FILE
+           CLOSE SHOP-RECEIPT-FILE
+           PERFORM WRITE-LOW-STOCK-REPORT
+           CLOSE INVENTORY-FILE, LOW-STOCK-REPORT-FILE
+           GOBACK
+           .
+
+       APPLY-INVENTORY-SALE.
+           IF IS-SHOP-SALE
+              PERFORM DECREMENT-INVENTORY
+           ELSE
+              IF IS-SHOP-REFUND
+                 PERFORM INCREMENT-INVENTORY
+              END-IF
+           END-IF
+           PERFORM READ-SHOP-RECEIPT-FILE
+           .
+
+       DECREMENT-INVENTORY.
+           MOVE ITEM-ID TO INV-ITEM-ID
+           READ INVENTORY-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 COMPUTE INV-QTY-ON-HAND = INV-QTY-ON-HAND - QTY-SOLD
+                 REWRITE INVENTORY-REC
+           END-READ
+           .
+
+       INCREMENT-INVENTORY.
+           MOVE ITEM-ID TO INV-ITEM-ID
+           READ INVENTORY-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 COMPUTE INV-QTY-ON-HAND = INV-QTY-ON-HAND + QTY-SOLD
+                 REWRITE INVENTORY-REC
+           END-READ
+           .
+
+       WRITE-LOW-STOCK-REPORT.
+           MOVE LOW-VALUES TO INV-ITEM-ID
+           START INVENTORY-FILE KEY IS NOT LESS THAN INV-ITEM-ID
+              INVALID KEY
+                 SET END-OF-INVENTORY-FILE TO TRUE
+           END-START
+           IF NOT END-OF-INVENTORY-FILE
+              PERFORM READ-NEXT-INVENTORY
+           END-IF
+           PERFORM CHECK-LOW-STOCK UNTIL END-OF-INVENTORY-FILE
+           .
+
+       READ-NEXT-INVENTORY.
+           READ INVENTORY-FILE NEXT RECORD
+              AT END
+                 SET END-OF-INVENTORY-FILE TO TRUE
+           END-READ
+           .
+
+       CHECK-LOW-STOCK.
+           IF INV-QTY-ON-HAND <= INV-REORDER-POINT
+              MOVE INV-ITEM-ID TO PRN-LS-ITEM-ID
+              MOVE INV-QTY-ON-HAND TO PRN-LS-QTY-ON-HAND
+              MOVE INV-REORDER-POINT TO PRN-LS-REORDER-POINT
+              WRITE LOW-STOCK-PRINT-LINE FROM PRN-LOW-STOCK-LINE
+           END-IF
+           PERFORM READ-NEXT-INVENTORY
+           .
+
+       READ-SHOP-RECEIPT-FILE.
+           READ SHOP-RECEIPT-FILE
+           AT END
+              SET END-OF-SHOP-RECEIPTS-FILE TO TRUE
+           END-READ
+           .
