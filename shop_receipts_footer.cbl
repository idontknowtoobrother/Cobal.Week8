@@ -7,8 +7,23 @@
        FILE-CONTROL. 
            SELECT SHOP-RECEIPT-FILE ASSIGN TO "shop_receipts_footer.dat"
                  ORGANIZATION IS LINE SEQUENTIAL.
-      
-       DATA DIVISION. 
+           SELECT SHOP-EXCEPTION-FILE ASSIGN TO "shop_receipts.exc"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "item_master.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS IM-ITEM-ID.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "gl_extract.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SHOP-RECEIPTS-FOOTER-REPORT-FILE ASSIGN TO
+                 "shop_receipts_footer.rpt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SHOP-MASTER-FILE ASSIGN TO "shop_master.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS SM-SHOP-ID.
+
+       DATA DIVISION.
        FILE SECTION. 
        FD  SHOP-RECEIPT-FILE.
        01 SHOP-HEADER.
@@ -18,25 +33,58 @@
           88 IS-SHOP-HEADER                            VALUE "H".
           88 IS-SHOP-SALE                              VALUE "S".
           88 IS-SHOP-FOOTER                            VALUE "F".
+          88 IS-SHOP-REFUND                            VALUE "R".
        05 SHOP-ID                       PIC X(5).
           05 SHOP-LOCATION              PIC X(30).
+          05 TRANS-DATE                 PIC 9(8).
        01 SALE-RECEIPT.
           05 RECORD-TYPE-CODE           PIC X.
           05 ITEM-ID                    PIC X(8).
           05 QTY-SOLD                   PIC 9(3).
-          05 ITEM-COST                  PIC 999V99.
+          05 ITEM-COST                  PIC 9(5)V99.
+          05 SALE-DATE                  PIC 9(8).
        01 SHOP-FOOTER.
           05 RECORD-TYPE-CODE           PIC X.
           05 REC-COUNT                  PIC 9(5).
+       FD  SHOP-EXCEPTION-FILE.
+       01 SHOP-EXCEPTION-LINE           PIC X(50).
+       FD  ITEM-MASTER-FILE.
+       01 ITEM-MASTER-REC.
+          05 IM-ITEM-ID                 PIC X(8).
+          05 IM-ITEM-DESCRIPTION        PIC X(20).
+          05 IM-ITEM-CATEGORY           PIC X(10).
+       FD  GL-EXTRACT-FILE.
+       01 GL-EXTRACT-LINE.
+          05 GL-SHOP-ID                 PIC X(5).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 GL-ACCOUNT-CODE            PIC X(6).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 GL-AMOUNT                  PIC S9(9)V99
+                SIGN IS TRAILING SEPARATE CHARACTER.
+       FD  SHOP-RECEIPTS-FOOTER-REPORT-FILE.
+       01 SHOP-RECEIPTS-FOOTER-PRINT-LINE PIC X(61).
+       FD  SHOP-MASTER-FILE.
+       01 SHOP-MASTER-REC.
+          05 SM-SHOP-ID                 PIC X(5).
+          05 SM-SHOP-LOCATION           PIC X(30).
 
-
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       01 GL-REVENUE-ACCOUNT-CODE       PIC X(6)       VALUE "400100".
        01 PRN-SHOP-SALES-TOTAL.
           05 FILLER                     PIC X(21)      VALUE
                 "TOTAL SALES FOR SHOP".
           05 PRN-SHOP-ID                PIC X(5).
-          05 PRN-SHOP-TOTAL             PIC $$$$,$$9.99.
-       01 SHOP-TOTAL                    PIC 9(5)V99.
+          05 PRN-SHOP-TOTAL             PIC $$$,$$$,$$9.99-.
+          05 FILLER                     PIC X(7)       VALUE
+                " DATE: ".
+          05 PRN-SHOP-DATE              PIC 9(8).
+       01 PRN-SHOP-REFUND-TOTAL.
+          05 FILLER                     PIC X(22)      VALUE
+                "TOTAL REFUNDS FOR SHOP".
+          05 PRN-REFUND-SHOP-ID         PIC X(5).
+          05 PRN-REFUND-TOTAL           PIC $$$,$$$,$$9.99.
+       01 SHOP-TOTAL                    PIC S9(9)V99.
+       01 REFUND-TOTAL                  PIC 9(9)V99.
        01 ITEM-COUNT                    PIC 9(5).
 
        01 PRN-ERROR-MESSAGE.
@@ -49,15 +97,85 @@
           05 FILLER                     PIC X(10)      VALUE "ACount = "
            .  
           05 PRN-ACTUAL-COUNT           PIC 9(5).
-          
+
+       01 EXC-SHOP-DETAIL-LINE.
+          05 FILLER                     PIC X(15)      VALUE
+                "Error on shop: ".
+          05 EXC-SHOP-ID                PIC X(5).
+          05 FILLER                     PIC X(10)      VALUE "RCount = "
+           .
+          05 EXC-EXPECTED-COUNT         PIC 9(5).
+          05 FILLER                     PIC X(10)      VALUE "ACount = "
+           .
+          05 EXC-ACTUAL-COUNT           PIC 9(5).
+
+       01 EXC-MASTER-DETAIL-LINE.
+          05 FILLER                     PIC X(22)      VALUE
+                "Shop master mismatch: ".
+          05 EXC-MASTER-SHOP-ID         PIC X(5).
+          05 FILLER                     PIC X(3)       VALUE " - ".
+          05 EXC-MASTER-REASON          PIC X(20).
+
+       01 RESTART-SHOP-ID               PIC X(5)       VALUE SPACES.
+          88 NO-RESTART-REQUESTED                      VALUE SPACES.
+
+       01 SALE-ITEM-DETAIL.
+          05 SI-ITEM-DESCRIPTION        PIC X(20).
+          05 SI-ITEM-CATEGORY           PIC X(10).
+
+       01 PRN-ITEM-DETAIL-LINE.
+          05 PRN-ITEM-TYPE              PIC X(6).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-ID                PIC X(8).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-DESCRIPTION       PIC X(20).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-CATEGORY          PIC X(10).
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-QTY               PIC ZZ9.
+          05 FILLER                     PIC X          VALUE SPACE.
+          05 PRN-ITEM-COST              PIC $$$,$$9.99.
+
        PROCEDURE DIVISION .
        SHOP-SALE-PROCESS.
-           OPEN INPUT SHOP-RECEIPT-FILE 
+           ACCEPT RESTART-SHOP-ID FROM COMMAND-LINE
+           OPEN INPUT SHOP-RECEIPT-FILE
+           OPEN INPUT ITEM-MASTER-FILE
+           OPEN INPUT SHOP-MASTER-FILE
+           IF NO-RESTART-REQUESTED
+              OPEN OUTPUT SHOP-EXCEPTION-FILE
+              OPEN OUTPUT GL-EXTRACT-FILE
+              OPEN OUTPUT SHOP-RECEIPTS-FOOTER-REPORT-FILE
+           ELSE
+              OPEN EXTEND SHOP-EXCEPTION-FILE
+              OPEN EXTEND GL-EXTRACT-FILE
+              OPEN EXTEND SHOP-RECEIPTS-FOOTER-REPORT-FILE
+           END-IF
            PERFORM READ-SHOP-RECEIPT-FILE.
-           PERFORM PROCESS-SHOPS UNTIL END-OF-SHOP-RECEIPTS-FILE 
+           IF NOT NO-RESTART-REQUESTED
+              PERFORM SKIP-TO-RESTART-SHOP
+              IF END-OF-SHOP-RECEIPTS-FILE
+                 DISPLAY "RESTART SHOP NOT FOUND: " RESTART-SHOP-ID
+                 MOVE 16 TO RETURN-CODE
+                 CLOSE SHOP-RECEIPT-FILE, ITEM-MASTER-FILE,
+                       SHOP-MASTER-FILE, SHOP-EXCEPTION-FILE,
+                       GL-EXTRACT-FILE, SHOP-RECEIPTS-FOOTER-REPORT-FILE
+                 GOBACK
+              END-IF
+           END-IF
+           PERFORM PROCESS-SHOPS UNTIL END-OF-SHOP-RECEIPTS-FILE
+
+           CLOSE SHOP-RECEIPT-FILE, ITEM-MASTER-FILE, SHOP-MASTER-FILE,
+                 SHOP-EXCEPTION-FILE, GL-EXTRACT-FILE,
+                 SHOP-RECEIPTS-FOOTER-REPORT-FILE
+           GOBACK
+           .
 
-           CLOSE SHOP-RECEIPT-FILE 
-           GOBACK 
+       SKIP-TO-RESTART-SHOP.
+           PERFORM UNTIL END-OF-SHOP-RECEIPTS-FILE
+              OR (IS-SHOP-HEADER AND SHOP-ID = RESTART-SHOP-ID)
+              PERFORM READ-SHOP-RECEIPT-FILE
+           END-PERFORM
            .
        
        PROCESS-SHOPS.
@@ -69,33 +187,120 @@
            .
        PROCESS-SHOP-HEADER.
            MOVE SHOP-ID TO PRN-SHOP-ID
+           MOVE TRANS-DATE TO PRN-SHOP-DATE
            MOVE ZEROS TO SHOP-TOTAL.
+           MOVE ZEROS TO REFUND-TOTAL.
            MOVE ZEROS TO ITEM-COUNT.
+           PERFORM VALIDATE-SHOP-MASTER
            PERFORM READ-SHOP-RECEIPT-FILE
            .
+
+       VALIDATE-SHOP-MASTER.
+           MOVE SHOP-ID TO SM-SHOP-ID
+           READ SHOP-MASTER-FILE
+              INVALID KEY
+                 MOVE SHOP-ID TO EXC-MASTER-SHOP-ID
+                 MOVE "UNKNOWN SHOP ID" TO EXC-MASTER-REASON
+                 PERFORM WRITE-SHOP-MASTER-EXCEPTION
+              NOT INVALID KEY
+                 IF SM-SHOP-LOCATION NOT = SHOP-LOCATION
+                    MOVE SHOP-ID TO EXC-MASTER-SHOP-ID
+                    MOVE "LOCATION MISMATCH" TO EXC-MASTER-REASON
+                    PERFORM WRITE-SHOP-MASTER-EXCEPTION
+                 END-IF
+           END-READ
+           .
+
+       WRITE-SHOP-MASTER-EXCEPTION.
+           WRITE SHOP-EXCEPTION-LINE FROM EXC-MASTER-DETAIL-LINE
+           .
        
        PROCESS-SHOP-ITEM.
-      *    DISPLAY "ITEM " ITEM-ID 
-           COMPUTE SHOP-TOTAL = SHOP-TOTAL +(QTY-SOLD * ITEM-COST)
+           PERFORM LOOKUP-ITEM-MASTER
+           PERFORM WRITE-ITEM-DETAIL-LINE
+           IF IS-SHOP-REFUND
+              COMPUTE SHOP-TOTAL = SHOP-TOTAL -(QTY-SOLD * ITEM-COST)
+              COMPUTE REFUND-TOTAL = REFUND-TOTAL +
+                 (QTY-SOLD * ITEM-COST)
+           ELSE
+              COMPUTE SHOP-TOTAL = SHOP-TOTAL +(QTY-SOLD * ITEM-COST)
+           END-IF
            COMPUTE ITEM-COUNT = ITEM-COUNT + 1
            PERFORM READ-SHOP-RECEIPT-FILE
            .
+
+       WRITE-ITEM-DETAIL-LINE.
+           IF IS-SHOP-REFUND
+              MOVE "REFUND" TO PRN-ITEM-TYPE
+           ELSE
+              MOVE "SALE" TO PRN-ITEM-TYPE
+           END-IF
+           MOVE ITEM-ID TO PRN-ITEM-ID
+           MOVE SI-ITEM-DESCRIPTION TO PRN-ITEM-DESCRIPTION
+           MOVE SI-ITEM-CATEGORY TO PRN-ITEM-CATEGORY
+           MOVE QTY-SOLD TO PRN-ITEM-QTY
+           MOVE ITEM-COST TO PRN-ITEM-COST
+           DISPLAY PRN-ITEM-DETAIL-LINE
+           WRITE SHOP-RECEIPTS-FOOTER-PRINT-LINE
+              FROM PRN-ITEM-DETAIL-LINE
+           .
+
+       LOOKUP-ITEM-MASTER.
+           MOVE ITEM-ID TO IM-ITEM-ID
+           READ ITEM-MASTER-FILE
+              INVALID KEY
+                 MOVE SPACES TO SI-ITEM-DESCRIPTION
+                 MOVE SPACES TO SI-ITEM-CATEGORY
+              NOT INVALID KEY
+                 MOVE IM-ITEM-DESCRIPTION TO SI-ITEM-DESCRIPTION
+                 MOVE IM-ITEM-CATEGORY TO SI-ITEM-CATEGORY
+           END-READ
+           .
        PROCESS-SHOP-FOOTER.
-           IF ITEM-COUNT = REC-COUNT  
-              MOVE SHOP-TOTAL TO PRN-SHOP-TOTAL 
-              DISPLAY PRN-SHOP-SALES-TOTAL 
+           IF ITEM-COUNT = REC-COUNT
+              MOVE SHOP-TOTAL TO PRN-SHOP-TOTAL
+              DISPLAY PRN-SHOP-SALES-TOTAL
+              WRITE SHOP-RECEIPTS-FOOTER-PRINT-LINE
+                 FROM PRN-SHOP-SALES-TOTAL
+              IF REFUND-TOTAL > ZEROS
+                 PERFORM WRITE-SHOP-REFUND-TOTAL
+              END-IF
+              PERFORM WRITE-GL-EXTRACT-RECORD
            ELSE
               MOVE REC-COUNT TO PRN-RECORD-COUNT
               MOVE ITEM-COUNT TO PRN-ACTUAL-COUNT
               MOVE PRN-SHOP-ID TO PRN-ERR-SHOP-ID
-              DISPLAY PRN-ERROR-MESSAGE 
+              DISPLAY PRN-ERROR-MESSAGE
+              PERFORM WRITE-SHOP-EXCEPTION
            END-IF
            PERFORM READ-SHOP-RECEIPT-FILE.
 
+       WRITE-SHOP-EXCEPTION.
+           MOVE PRN-SHOP-ID TO EXC-SHOP-ID
+           MOVE REC-COUNT TO EXC-EXPECTED-COUNT
+           MOVE ITEM-COUNT TO EXC-ACTUAL-COUNT
+           WRITE SHOP-EXCEPTION-LINE FROM EXC-SHOP-DETAIL-LINE
+           .
+
+       WRITE-SHOP-REFUND-TOTAL.
+           MOVE PRN-SHOP-ID TO PRN-REFUND-SHOP-ID
+           MOVE REFUND-TOTAL TO PRN-REFUND-TOTAL
+           DISPLAY PRN-SHOP-REFUND-TOTAL
+           WRITE SHOP-RECEIPTS-FOOTER-PRINT-LINE
+              FROM PRN-SHOP-REFUND-TOTAL
+           .
+
+       WRITE-GL-EXTRACT-RECORD.
+           MOVE PRN-SHOP-ID TO GL-SHOP-ID
+           MOVE GL-REVENUE-ACCOUNT-CODE TO GL-ACCOUNT-CODE
+           MOVE SHOP-TOTAL TO GL-AMOUNT
+           WRITE GL-EXTRACT-LINE
+           .
+
 
        READ-SHOP-RECEIPT-FILE.
            READ SHOP-RECEIPT-FILE
            AT END
               SET END-OF-SHOP-RECEIPTS-FILE TO TRUE 
            END-READ
-           .
\ No newline at end of file
+           .
