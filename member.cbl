@@ -1,16 +1,19 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MEMBER-REPORT.
        AUTHOR. 62160246.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT MEMBER-FILE ASSIGN TO "member.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS MEMBER-ID.
            SELECT MEMBER-REPORT-FILE ASSIGN TO "member.rpt"
               ORGANIZATION IS SEQUENTIAL.
+           SELECT MEMBER-SORT-FILE ASSIGN TO "memsort.tmp".
 
-       DATA DIVISION. 
-       FILE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
        FD  MEMBER-REPORT-FILE.
        01 PRINT-LINE              PIC X(44).
        FD  MEMBER-FILE.
@@ -20,7 +23,22 @@
           05 MEMBER-NAME          PIC X(20).
           05 MEMBER-TYPE          PIC 9.
           05 MEMBER-GENDER        PIC X.
-       WORKING-STORAGE SECTION. 
+          05 MEMBER-DUES-AMOUNT   PIC 9(3)V99.
+          05 MEMBER-PAYMENT-STATUS PIC X.
+             88 DUES-PAID                   VALUE "P".
+             88 DUES-UNPAID                 VALUE "U".
+       01 MEMBER-TRAILER-REC REDEFINES MEMBER-REC.
+          05 TRL-ID                PIC X(5).
+             88 IS-MEMBER-TRAILER           VALUE "TRLR ".
+          05 TRL-EXPECTED-COUNT    PIC 9(5).
+          05 FILLER                PIC X(23).
+       SD  MEMBER-SORT-FILE.
+       01 SRT-MEMBER-REC.
+          05 SRT-MEMBER-ID        PIC X(5).
+          05 SRT-MEMBER-NAME      PIC X(20).
+          05 SRT-MEMBER-TYPE      PIC 9.
+          05 SRT-MEMBER-GENDER    PIC X.
+       WORKING-STORAGE SECTION.
        01 PAGE-HEADER.
           05 FILLER               PIC X(44)
                                             VALUE
@@ -34,59 +52,172 @@
              "MemberID   member Name       Type Gender".
        01 PRN-MEMBER-DETAIL-LINE.
           05 FILLER               PIC X     VALUE SPACES.
-          05 PRN-MEMBER-ID        PIC X(5). 
+          05 PRN-MEMBER-ID        PIC X(5).
           05 FILLER               PIC X(4)  VALUE SPACES.
           05 PRN-MEMBER-NAME      PIC X(20).
           05 FILLER               PIC XX    VALUE SPACES.
           05 PRN-MEMBER-TYPE      PIC X.
           05 FILLER               PIC X(4)  VALUE SPACES.
           05 PRN-GENDER           PIC X.
+       01 PRN-TYPE-SUBTOTAL-LINE.
+          05 FILLER               PIC X(5)  VALUE SPACES.
+          05 FILLER               PIC X(16) VALUE
+                "Total for type ".
+          05 PRN-SUB-TYPE         PIC X.
+          05 FILLER               PIC X(4)  VALUE SPACES.
+          05 FILLER               PIC X(8)  VALUE "Count : ".
+          05 PRN-SUB-COUNT        PIC ZZZ9.
+       01 PRN-GRAND-TOTAL-LINE.
+          05 FILLER               PIC X(5)  VALUE SPACES.
+          05 FILLER               PIC X(24) VALUE
+                "Grand total all members ".
+          05 PRN-GRAND-COUNT      PIC ZZZ9.
        01 LINE-COUNT              PIC 99    VALUE ZEROS.
-          88 NEW-PAGE-REQUIRED              VALUE 40 THRU 99.
        01 PAGE-COUNT              PIC 99    VALUE ZEROS.
+       01 PAGE-LENGTH-TEXT        PIC X(2)  VALUE SPACES.
+       01 PAGE-LENGTH-PARM        PIC 99    VALUE 40.
+       01 FOOTER-ADVANCE-LINES    PIC 99    VALUE ZEROS.
+       01 CURRENT-MEMBER-TYPE     PIC 9.
+       01 TYPE-COUNT              PIC 9(4)  VALUE ZEROS.
+       01 GRAND-COUNT             PIC 9(4)  VALUE ZEROS.
+       01 FIRST-TYPE-SWITCH       PIC X     VALUE "Y".
+          88 FIRST-TYPE                     VALUE "Y".
+          88 NOT-FIRST-TYPE                 VALUE "N".
+       01 SORT-EOF-SWITCH         PIC X     VALUE "N".
+          88 END-OF-SORTED-MEMBERS          VALUE "Y".
+       01 EXPECTED-MEMBER-COUNT  PIC 9(5)  VALUE ZEROS.
+       01 ACTUAL-MEMBER-COUNT    PIC 9(5)  VALUE ZEROS.
+       01 PRN-RECON-ERROR-LINE.
+          05 FILLER               PIC X(19)      VALUE
+                "Member count error ".
+          05 FILLER               PIC X(10)      VALUE "Expected= ".
+          05 PRN-EXPECTED-COUNT   PIC 9(5).
+          05 FILLER               PIC X(9)       VALUE " Actual= ".
+          05 PRN-ACTUAL-COUNT     PIC 9(5).
 
        PROCEDURE DIVISION.
        PROCESS-MEMBER-REPORT.
-           OPEN INPUT MEMBER-FILE 
-           OPEN OUTPUT MEMBER-REPORT-FILE 
-           PERFORM READ-MEMBER-FILE 
-           PERFORM PROCESS-PAGE UNTIL END-OF-MEMBER-FILE 
-
-
-           CLOSE MEMBER-FILE, MEMBER-REPORT-FILE  
-           GOBACK 
+           PERFORM INITIALIZE-PAGE-LENGTH
+           OPEN OUTPUT MEMBER-REPORT-FILE
+           SORT MEMBER-SORT-FILE
+              ON ASCENDING KEY SRT-MEMBER-TYPE
+              INPUT PROCEDURE IS SEPARATE-MEMBER-TRAILER
+              OUTPUT PROCEDURE IS PROCESS-SORTED-MEMBERS
+           CLOSE MEMBER-REPORT-FILE
+           GOBACK
+           .
+       INITIALIZE-PAGE-LENGTH.
+           ACCEPT PAGE-LENGTH-TEXT FROM COMMAND-LINE
+           IF PAGE-LENGTH-TEXT = SPACES
+              ACCEPT PAGE-LENGTH-TEXT FROM ENVIRONMENT
+                 "MEMBER_REPORT_PAGE_LENGTH"
+           END-IF
+           IF PAGE-LENGTH-TEXT(2:1) = SPACE
+                 AND PAGE-LENGTH-TEXT(1:1) NOT = SPACE
+              MOVE PAGE-LENGTH-TEXT(1:1) TO PAGE-LENGTH-TEXT(2:1)
+              MOVE "0" TO PAGE-LENGTH-TEXT(1:1)
+           END-IF
+           IF PAGE-LENGTH-TEXT IS NUMERIC
+                 AND PAGE-LENGTH-TEXT NOT = SPACES
+              MOVE PAGE-LENGTH-TEXT TO PAGE-LENGTH-PARM
+           END-IF
+           .
+       SEPARATE-MEMBER-TRAILER.
+           OPEN INPUT MEMBER-FILE
+           PERFORM READ-MEMBER-FILE
+           PERFORM UNTIL END-OF-MEMBER-FILE
+              IF IS-MEMBER-TRAILER
+                 MOVE TRL-EXPECTED-COUNT TO EXPECTED-MEMBER-COUNT
+              ELSE
+                 COMPUTE ACTUAL-MEMBER-COUNT = ACTUAL-MEMBER-COUNT + 1
+                 RELEASE SRT-MEMBER-REC FROM MEMBER-REC
+              END-IF
+              PERFORM READ-MEMBER-FILE
+           END-PERFORM
+           CLOSE MEMBER-FILE
+           .
+       READ-MEMBER-FILE.
+           READ MEMBER-FILE
+           AT END
+              SET END-OF-MEMBER-FILE TO TRUE
+           END-READ
+           .
+       PROCESS-SORTED-MEMBERS.
+           PERFORM CHECK-MEMBER-COUNT
+           PERFORM READ-SORTED-MEMBER
+           PERFORM PROCESS-PAGE UNTIL END-OF-SORTED-MEMBERS
+           IF NOT FIRST-TYPE
+              PERFORM WRITE-TYPE-SUBTOTAL
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL
+           .
+       CHECK-MEMBER-COUNT.
+           IF ACTUAL-MEMBER-COUNT NOT = EXPECTED-MEMBER-COUNT
+              MOVE EXPECTED-MEMBER-COUNT TO PRN-EXPECTED-COUNT
+              MOVE ACTUAL-MEMBER-COUNT TO PRN-ACTUAL-COUNT
+              DISPLAY PRN-RECON-ERROR-LINE
+           END-IF
            .
        PROCESS-PAGE.
            PERFORM WRITE-HEADING
-           PERFORM PROCESS-DETAIL UNTIL END-OF-MEMBER-FILE
-              OR NEW-PAGE-REQUIRED
-           PERFORM WRITE-FOOTER 
+           PERFORM PROCESS-DETAIL UNTIL END-OF-SORTED-MEMBERS
+              OR LINE-COUNT >= PAGE-LENGTH-PARM
+           PERFORM WRITE-FOOTER
            .
        WRITE-HEADING.
-           WRITE PRINT-LINE FROM PAGE-HEADER AFTER ADVANCING PAGE 
+           MOVE ZEROS TO LINE-COUNT
+           WRITE PRINT-LINE FROM PAGE-HEADER AFTER ADVANCING PAGE
            WRITE PRINT-LINE FROM COLUMN-HEADING AFTER ADVANCING 2 LINES
-           COMPUTE LINE-COUNT = LINE-COUNT + 3 
+           COMPUTE LINE-COUNT = LINE-COUNT + 3
            COMPUTE PAGE-COUNT = PAGE-COUNT + 1
-           MOVE ZEROS TO LINE-COUNT
-
            .
        PROCESS-DETAIL.
-           MOVE MEMBER-ID TO PRN-MEMBER-ID
-           MOVE MEMBER-NAME TO PRN-MEMBER-NAME 
-           MOVE MEMBER-TYPE TO PRN-MEMBER-TYPE 
-           MOVE MEMBER-GENDER TO PRN-GENDER
+           IF FIRST-TYPE
+              MOVE SRT-MEMBER-TYPE TO CURRENT-MEMBER-TYPE
+              SET NOT-FIRST-TYPE TO TRUE
+           ELSE
+              IF SRT-MEMBER-TYPE NOT = CURRENT-MEMBER-TYPE
+                 PERFORM WRITE-TYPE-SUBTOTAL
+                 MOVE SRT-MEMBER-TYPE TO CURRENT-MEMBER-TYPE
+              END-IF
+           END-IF
+           MOVE SRT-MEMBER-ID TO PRN-MEMBER-ID
+           MOVE SRT-MEMBER-NAME TO PRN-MEMBER-NAME
+           MOVE SRT-MEMBER-TYPE TO PRN-MEMBER-TYPE
+           MOVE SRT-MEMBER-GENDER TO PRN-GENDER
            WRITE PRINT-LINE FROM PRN-MEMBER-DETAIL-LINE
               AFTER ADVANCING 1 LINE
            COMPUTE LINE-COUNT = LINE-COUNT + 1
-           PERFORM READ-MEMBER-FILE 
+           COMPUTE TYPE-COUNT = TYPE-COUNT + 1
+           COMPUTE GRAND-COUNT = GRAND-COUNT + 1
+           PERFORM READ-SORTED-MEMBER
+           .
+       WRITE-TYPE-SUBTOTAL.
+           MOVE CURRENT-MEMBER-TYPE TO PRN-SUB-TYPE
+           MOVE TYPE-COUNT TO PRN-SUB-COUNT
+           WRITE PRINT-LINE FROM PRN-TYPE-SUBTOTAL-LINE
+              AFTER ADVANCING 2 LINES
+           COMPUTE LINE-COUNT = LINE-COUNT + 2
+           MOVE ZEROS TO TYPE-COUNT
+           .
+       WRITE-GRAND-TOTAL.
+           MOVE GRAND-COUNT TO PRN-GRAND-COUNT
+           WRITE PRINT-LINE FROM PRN-GRAND-TOTAL-LINE
+              AFTER ADVANCING 2 LINES
            .
        WRITE-FOOTER.
            MOVE PAGE-COUNT TO PRN-PAGE-NUM
-           WRITE PRINT-LINE FROM PAGE-FOOTING AFTER ADVANCING 5 LINES
+           COMPUTE FOOTER-ADVANCE-LINES = PAGE-LENGTH-PARM - LINE-COUNT
+              + 1
+           IF FOOTER-ADVANCE-LINES < 1
+              MOVE 1 TO FOOTER-ADVANCE-LINES
+           END-IF
+           WRITE PRINT-LINE FROM PAGE-FOOTING
+              AFTER ADVANCING FOOTER-ADVANCE-LINES LINES
            .
-       READ-MEMBER-FILE.
-           READ MEMBER-FILE
+       READ-SORTED-MEMBER.
+           RETURN MEMBER-SORT-FILE INTO SRT-MEMBER-REC
            AT END
-              SET END-OF-MEMBER-FILE TO TRUE
-           END-READ
-           .
\ No newline at end of file
+              SET END-OF-SORTED-MEMBERS TO TRUE
+           END-RETURN
+           .
