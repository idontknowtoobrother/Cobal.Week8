@@ -5,7 +5,7 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL. 
-           SELECT LONG-NAME-FILE ASSIGN TO NAME-OF-FILE
+           SELECT LONG-NAME-FILE ASSIGN TO DYNAMIC NAME-OF-FILE
               ORGANIZATION IS LINE SEQUENTIAL.
        
        DATA DIVISION.
@@ -22,9 +22,11 @@
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Enter the name of the file :- " WITH NO ADVANCING
-           ACCEPT NAME-OF-FILE.
-           
+           ACCEPT NAME-OF-FILE FROM COMMAND-LINE
+           IF NAME-OF-FILE = SPACES
+              ACCEPT NAME-OF-FILE FROM ENVIRONMENT "LONG_NAME_FILE"
+           END-IF
+
            OPEN INPUT LONG-NAME-FILE.
            READ LONG-NAME-FILE
            AT END
