@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEMBER-DEMO-SUMMARY.
+       AUTHOR. 62160246.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-FILE ASSIGN TO "member.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS MEMBER-ID.
+           SELECT DEMO-REPORT-FILE ASSIGN TO "member_demo.rpt"
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-FILE.
+       01 MEMBER-REC.
+          88 END-OF-MEMBER-FILE             VALUE HIGH-VALUE.
+          05 MEMBER-ID               PIC X(5).
+          05 MEMBER-NAME             PIC X(20).
+          05 MEMBER-TYPE             PIC 9.
+          05 MEMBER-GENDER           PIC X.
+          05 MEMBER-DUES-AMOUNT      PIC 9(3)V99.
+          05 MEMBER-PAYMENT-STATUS   PIC X.
+             88 DUES-PAID                      VALUE "P".
+             88 DUES-UNPAID                    VALUE "U".
+       01 MEMBER-TRAILER-REC REDEFINES MEMBER-REC.
+          05 TRL-ID                  PIC X(5).
+             88 IS-MEMBER-TRAILER              VALUE "TRLR ".
+          05 TRL-EXPECTED-COUNT      PIC 9(5).
+          05 FILLER                  PIC X(23).
+       FD  DEMO-REPORT-FILE.
+       01 DEMO-PRINT-LINE            PIC X(56).
+
+       WORKING-STORAGE SECTION.
+       01 PAGE-HEADER                PIC X(56)      VALUE
+             "Rolling Greens Golf Club - Membership Demographics".
+       01 COLUMN-HEADING             PIC X(56)      VALUE
+             "Type   Male   Female   Total   Pct Of Membership".
+       01 DEMO-COUNTS.
+          05 DEMO-TYPE-ENTRY         OCCURS 3 TIMES.
+             10 DEMO-MALE-COUNT      PIC 9(5)       VALUE ZEROS.
+             10 DEMO-FEMALE-COUNT    PIC 9(5)       VALUE ZEROS.
+       01 GRAND-TOTAL-MEMBERS        PIC 9(5)       VALUE ZEROS.
+       01 TYPE-INDEX                 PIC 9          VALUE 1.
+       01 DEMO-TYPE-TOTAL            PIC 9(5)       VALUE ZEROS.
+       01 DEMO-TYPE-PERCENT          PIC Z9.99.
+       01 PRN-DEMO-DETAIL-LINE.
+          05 FILLER                  PIC X(2)       VALUE SPACES.
+          05 PRN-DEMO-TYPE           PIC 9.
+          05 FILLER                  PIC X(4)       VALUE SPACES.
+          05 PRN-DEMO-MALE           PIC ZZZZ9.
+          05 FILLER                  PIC X(3)       VALUE SPACES.
+          05 PRN-DEMO-FEMALE         PIC ZZZZ9.
+          05 FILLER                  PIC X(3)       VALUE SPACES.
+          05 PRN-DEMO-TOTAL          PIC ZZZZ9.
+          05 FILLER                  PIC X(3)       VALUE SPACES.
+          05 PRN-DEMO-PERCENT        PIC Z9.99.
+          05 FILLER                  PIC X          VALUE "%".
+       01 PRN-DEMO-GRAND-LINE.
+          05 FILLER                  PIC X(5)       VALUE SPACES.
+          05 FILLER                  PIC X(24)      VALUE
+                "Total membership count  ".
+          05 PRN-DEMO-GRAND-COUNT    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MEMBER-DEMO-PROCESS.
+           OPEN INPUT MEMBER-FILE
+           OPEN OUTPUT DEMO-REPORT-FILE
+           WRITE DEMO-PRINT-LINE FROM PAGE-HEADER
+           WRITE DEMO-PRINT-LINE FROM COLUMN-HEADING
+           PERFORM READ-MEMBER-FILE
+           PERFORM TALLY-MEMBER UNTIL END-OF-MEMBER-FILE
+           CLOSE MEMBER-FILE
+           PERFORM WRITE-DEMO-REPORT VARYING TYPE-INDEX
+              FROM 1 BY 1 UNTIL TYPE-INDEX > 3
+           PERFORM WRITE-DEMO-GRAND-TOTAL
+           CLOSE DEMO-REPORT-FILE
+           GOBACK
+           .
+
+       READ-MEMBER-FILE.
+           READ MEMBER-FILE
+           AT END
+              SET END-OF-MEMBER-FILE TO TRUE
+           END-READ
+           .
+
+       TALLY-MEMBER.
+           IF NOT IS-MEMBER-TRAILER
+              IF MEMBER-TYPE >= 1 AND MEMBER-TYPE <= 3
+                 EVALUATE MEMBER-GENDER
+                    WHEN "M"
+                       ADD 1 TO DEMO-MALE-COUNT(MEMBER-TYPE)
+                    WHEN "F"
+                       ADD 1 TO DEMO-FEMALE-COUNT(MEMBER-TYPE)
+                 END-EVALUATE
+              END-IF
+              ADD 1 TO GRAND-TOTAL-MEMBERS
+           END-IF
+           PERFORM READ-MEMBER-FILE
+           .
+
+       WRITE-DEMO-REPORT.
+           COMPUTE DEMO-TYPE-TOTAL = DEMO-MALE-COUNT(TYPE-INDEX) +
+              DEMO-FEMALE-COUNT(TYPE-INDEX)
+           IF GRAND-TOTAL-MEMBERS > ZEROS
+              COMPUTE DEMO-TYPE-PERCENT ROUNDED =
+                 (DEMO-TYPE-TOTAL / GRAND-TOTAL-MEMBERS) * 100
+           ELSE
+              MOVE ZEROS TO DEMO-TYPE-PERCENT
+           END-IF
+           MOVE TYPE-INDEX TO PRN-DEMO-TYPE
+           MOVE DEMO-MALE-COUNT(TYPE-INDEX) TO PRN-DEMO-MALE
+           MOVE DEMO-FEMALE-COUNT(TYPE-INDEX) TO PRN-DEMO-FEMALE
+           MOVE DEMO-TYPE-TOTAL TO PRN-DEMO-TOTAL
+           MOVE DEMO-TYPE-PERCENT TO PRN-DEMO-PERCENT
+           WRITE DEMO-PRINT-LINE FROM PRN-DEMO-DETAIL-LINE
+           .
+
+       WRITE-DEMO-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-MEMBERS TO PRN-DEMO-GRAND-COUNT
+           WRITE DEMO-PRINT-LINE FROM PRN-DEMO-GRAND-LINE
+           .
