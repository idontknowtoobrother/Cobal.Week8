@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEMBER-MAINT.
+       AUTHOR. 62160246.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-FILE ASSIGN TO "member.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MEMBER-ID.
+           SELECT MAINT-TRANS-FILE ASSIGN TO "member_maint.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-REPORT-FILE ASSIGN TO "member_maint.rpt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-FILE.
+       01 MEMBER-REC.
+          05 MEMBER-ID               PIC X(5).
+          05 MEMBER-NAME             PIC X(20).
+          05 MEMBER-TYPE             PIC 9.
+          05 MEMBER-GENDER           PIC X.
+          05 MEMBER-DUES-AMOUNT      PIC 9(3)V99.
+          05 MEMBER-PAYMENT-STATUS   PIC X.
+             88 DUES-PAID                      VALUE "P".
+             88 DUES-UNPAID                    VALUE "U".
+       01 MEMBER-TRAILER-REC REDEFINES MEMBER-REC.
+          05 TRL-ID                  PIC X(5).
+             88 IS-MEMBER-TRAILER              VALUE "TRLR ".
+          05 TRL-EXPECTED-COUNT      PIC 9(5).
+          05 FILLER                  PIC X(23).
+       FD  MAINT-TRANS-FILE.
+       01 MAINT-TRANS-REC.
+          88 END-OF-MAINT-TRANS                VALUE HIGH-VALUES.
+          05 MAINT-ACTION            PIC X.
+             88 IS-ADD-TRANS                   VALUE "A".
+             88 IS-CHANGE-TRANS                VALUE "C".
+             88 IS-DELETE-TRANS                VALUE "D".
+          05 MAINT-MEMBER-ID         PIC X(5).
+          05 MAINT-MEMBER-NAME       PIC X(20).
+          05 MAINT-MEMBER-TYPE       PIC 9.
+          05 MAINT-MEMBER-GENDER     PIC X.
+          05 MAINT-MEMBER-DUES       PIC 9(3)V99.
+          05 MAINT-MEMBER-DUES-STATUS PIC X.
+       FD  MAINT-REPORT-FILE.
+       01 MAINT-REPORT-LINE          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 MAINT-TRANS-VALID-SWITCH   PIC X          VALUE "Y".
+          88 MAINT-TRANS-VALID                      VALUE "Y".
+          88 MAINT-TRANS-INVALID                    VALUE "N".
+       01 MAINT-ERROR-TEXT           PIC X(30)      VALUE SPACES.
+       01 PRN-MAINT-OK-LINE.
+          05 FILLER                  PIC X(10)      VALUE
+                "PROCESSED ".
+          05 PRN-OK-ACTION           PIC X.
+          05 FILLER                  PIC X(4)       VALUE " ID=".
+          05 PRN-OK-MEMBER-ID        PIC X(5).
+       01 PRN-MAINT-ERROR-LINE.
+          05 FILLER                  PIC X(8)       VALUE
+                "REJECTED".
+          05 FILLER                  PIC X(4)       VALUE " ID=".
+          05 PRN-ERR-MEMBER-ID       PIC X(5).
+          05 FILLER                  PIC X(3)       VALUE " - ".
+          05 PRN-ERR-TEXT            PIC X(30).
+
+       PROCEDURE DIVISION.
+       MEMBER-MAINT-PROCESS.
+           OPEN I-O MEMBER-FILE
+           OPEN INPUT MAINT-TRANS-FILE
+           OPEN OUTPUT MAINT-REPORT-FILE
+           PERFORM READ-MAINT-TRANS
+           PERFORM PROCESS-MAINT-TRANS UNTIL END-OF-MAINT-TRANS
+           CLOSE MEMBER-FILE, MAINT-TRANS-FILE, MAINT-REPORT-FILE
+           GOBACK
+           .
+
+       PROCESS-MAINT-TRANS.
+           PERFORM VALIDATE-MAINT-TRANS
+           IF MAINT-TRANS-VALID
+              EVALUATE TRUE
+                 WHEN IS-ADD-TRANS
+                    PERFORM ADD-MEMBER
+                 WHEN IS-CHANGE-TRANS
+                    PERFORM CHANGE-MEMBER
+                 WHEN IS-DELETE-TRANS
+                    PERFORM DELETE-MEMBER
+              END-EVALUATE
+           ELSE
+              PERFORM WRITE-MAINT-ERROR
+           END-IF
+           PERFORM READ-MAINT-TRANS
+           .
+
+       VALIDATE-MAINT-TRANS.
+           SET MAINT-TRANS-VALID TO TRUE
+           MOVE SPACES TO MAINT-ERROR-TEXT
+           IF NOT IS-ADD-TRANS AND NOT IS-CHANGE-TRANS
+                 AND NOT IS-DELETE-TRANS
+              SET MAINT-TRANS-INVALID TO TRUE
+              MOVE "INVALID ACTION CODE" TO MAINT-ERROR-TEXT
+           END-IF
+           IF MAINT-TRANS-VALID AND (IS-ADD-TRANS OR IS-CHANGE-TRANS)
+              IF MAINT-MEMBER-TYPE < 1 OR MAINT-MEMBER-TYPE > 3
+                 SET MAINT-TRANS-INVALID TO TRUE
+                 MOVE "INVALID MEMBER TYPE" TO MAINT-ERROR-TEXT
+              END-IF
+           END-IF
+           IF MAINT-TRANS-VALID AND (IS-ADD-TRANS OR IS-CHANGE-TRANS)
+              IF MAINT-MEMBER-GENDER NOT = "M"
+                    AND MAINT-MEMBER-GENDER NOT = "F"
+                 SET MAINT-TRANS-INVALID TO TRUE
+                 MOVE "INVALID MEMBER GENDER" TO MAINT-ERROR-TEXT
+              END-IF
+           END-IF
+           IF MAINT-TRANS-VALID AND (IS-ADD-TRANS OR IS-CHANGE-TRANS)
+              IF MAINT-MEMBER-DUES-STATUS NOT = "P"
+                    AND MAINT-MEMBER-DUES-STATUS NOT = "U"
+                 SET MAINT-TRANS-INVALID TO TRUE
+                 MOVE "INVALID DUES STATUS" TO MAINT-ERROR-TEXT
+              END-IF
+           END-IF
+           IF MAINT-TRANS-VALID AND IS-ADD-TRANS
+              MOVE MAINT-MEMBER-ID TO MEMBER-ID
+              READ MEMBER-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    SET MAINT-TRANS-INVALID TO TRUE
+                    MOVE "DUPLICATE MEMBER ID" TO MAINT-ERROR-TEXT
+              END-READ
+           END-IF
+           IF MAINT-TRANS-VALID AND (IS-CHANGE-TRANS OR IS-DELETE-TRANS)
+              MOVE MAINT-MEMBER-ID TO MEMBER-ID
+              READ MEMBER-FILE
+                 INVALID KEY
+                    SET MAINT-TRANS-INVALID TO TRUE
+                    MOVE "MEMBER NOT FOUND" TO MAINT-ERROR-TEXT
+              END-READ
+           END-IF
+           .
+
+       ADD-MEMBER.
+           MOVE MAINT-MEMBER-ID TO MEMBER-ID
+           MOVE MAINT-MEMBER-NAME TO MEMBER-NAME
+           MOVE MAINT-MEMBER-TYPE TO MEMBER-TYPE
+           MOVE MAINT-MEMBER-GENDER TO MEMBER-GENDER
+           MOVE MAINT-MEMBER-DUES TO MEMBER-DUES-AMOUNT
+           MOVE MAINT-MEMBER-DUES-STATUS TO MEMBER-PAYMENT-STATUS
+           WRITE MEMBER-REC
+           PERFORM INCREMENT-TRAILER-COUNT
+           MOVE "A" TO PRN-OK-ACTION
+           PERFORM WRITE-MAINT-OK
+           .
+
+       CHANGE-MEMBER.
+           MOVE MAINT-MEMBER-NAME TO MEMBER-NAME
+           MOVE MAINT-MEMBER-TYPE TO MEMBER-TYPE
+           MOVE MAINT-MEMBER-GENDER TO MEMBER-GENDER
+           MOVE MAINT-MEMBER-DUES TO MEMBER-DUES-AMOUNT
+           MOVE MAINT-MEMBER-DUES-STATUS TO MEMBER-PAYMENT-STATUS
+           REWRITE MEMBER-REC
+           MOVE "C" TO PRN-OK-ACTION
+           PERFORM WRITE-MAINT-OK
+           .
+
+       DELETE-MEMBER.
+           DELETE MEMBER-FILE
+           PERFORM DECREMENT-TRAILER-COUNT
+           MOVE "D" TO PRN-OK-ACTION
+           PERFORM WRITE-MAINT-OK
+           .
+
+       INCREMENT-TRAILER-COUNT.
+           MOVE "TRLR " TO MEMBER-ID
+           READ MEMBER-FILE
+              NOT INVALID KEY
+                 COMPUTE TRL-EXPECTED-COUNT = TRL-EXPECTED-COUNT + 1
+                 REWRITE MEMBER-REC
+           END-READ
+           .
+
+       DECREMENT-TRAILER-COUNT.
+           MOVE "TRLR " TO MEMBER-ID
+           READ MEMBER-FILE
+              NOT INVALID KEY
+                 COMPUTE TRL-EXPECTED-COUNT = TRL-EXPECTED-COUNT - 1
+                 REWRITE MEMBER-REC
+           END-READ
+           .
+
+       WRITE-MAINT-OK.
+           MOVE MAINT-MEMBER-ID TO PRN-OK-MEMBER-ID
+           WRITE MAINT-REPORT-LINE FROM PRN-MAINT-OK-LINE
+           .
+
+       WRITE-MAINT-ERROR.
+           MOVE MAINT-MEMBER-ID TO PRN-ERR-MEMBER-ID
+           MOVE MAINT-ERROR-TEXT TO PRN-ERR-TEXT
+           WRITE MAINT-REPORT-LINE FROM PRN-MAINT-ERROR-LINE
+           .
+
+       READ-MAINT-TRANS.
+           READ MAINT-TRANS-FILE
+           AT END
+              SET END-OF-MAINT-TRANS TO TRUE
+           END-READ
+           .
