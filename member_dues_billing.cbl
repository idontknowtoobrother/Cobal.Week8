@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEMBER-DUES-BILLING.
+       AUTHOR. 62160246.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-FILE ASSIGN TO "member.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS MEMBER-ID.
+           SELECT DUES-REPORT-FILE ASSIGN TO "member_dues.rpt"
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DUES-REPORT-FILE.
+       01 PRINT-LINE              PIC X(44).
+       FD  MEMBER-FILE.
+       01 MEMBER-REC.
+          88 END-OF-MEMBER-FILE             VALUE HIGH-VALUE.
+       05 MEMBER-ID               PIC X(5).
+          05 MEMBER-NAME          PIC X(20).
+          05 MEMBER-TYPE          PIC 9.
+          05 MEMBER-GENDER        PIC X.
+          05 MEMBER-DUES-AMOUNT   PIC 9(3)V99.
+          05 MEMBER-PAYMENT-STATUS PIC X.
+             88 DUES-PAID                   VALUE "P".
+             88 DUES-UNPAID                 VALUE "U".
+       01 MEMBER-TRAILER-REC REDEFINES MEMBER-REC.
+          05 TRL-ID                PIC X(5).
+             88 IS-MEMBER-TRAILER           VALUE "TRLR ".
+          05 TRL-EXPECTED-COUNT    PIC 9(5).
+          05 FILLER                PIC X(23).
+
+       WORKING-STORAGE SECTION.
+       01 PAGE-HEADER.
+          05 FILLER               PIC X(44)
+                                            VALUE
+                "Rolling Greens Golf Club - Dues Billing".
+       01 PAGE-FOOTING.
+          05 FILLER               PIC X(15) VALUE SPACES.
+          05 FILLER               PIC X(7)  VALUE "PAGE : ".
+          05 PRN-PAGE-NUM         PIC Z9.
+       01 COLUMN-HEADING          PIC X(40)
+                                            VALUE
+             "MemberID   member Name       Dues  Sts".
+       01 PRN-DUES-DETAIL-LINE.
+          05 FILLER               PIC X     VALUE SPACES.
+          05 PRN-MEMBER-ID        PIC X(5).
+          05 FILLER               PIC X(4)  VALUE SPACES.
+          05 PRN-MEMBER-NAME      PIC X(20).
+          05 FILLER               PIC XX    VALUE SPACES.
+          05 PRN-DUES-AMOUNT      PIC ZZ9.99.
+          05 FILLER               PIC XX    VALUE SPACES.
+          05 PRN-DUES-STATUS      PIC X.
+       01 PRN-DUES-GRAND-LINE.
+          05 FILLER               PIC X(5)  VALUE SPACES.
+          05 FILLER               PIC X(24) VALUE
+                "Total dues outstanding  ".
+          05 PRN-DUES-GRAND-TOTAL PIC ZZZZZ9.99.
+       01 LINE-COUNT              PIC 99    VALUE ZEROS.
+          88 NEW-PAGE-REQUIRED              VALUE 40 THRU 99.
+       01 PAGE-COUNT              PIC 99    VALUE ZEROS.
+       01 DUES-OUTSTANDING-TOTAL  PIC 9(6)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       DUES-BILLING-PROCESS.
+           OPEN INPUT MEMBER-FILE
+           OPEN OUTPUT DUES-REPORT-FILE
+           PERFORM READ-MEMBER-FILE
+           PERFORM PROCESS-PAGE UNTIL END-OF-MEMBER-FILE
+           PERFORM WRITE-DUES-GRAND-TOTAL
+           CLOSE MEMBER-FILE, DUES-REPORT-FILE
+           GOBACK
+           .
+
+       READ-MEMBER-FILE.
+           READ MEMBER-FILE
+           AT END
+              SET END-OF-MEMBER-FILE TO TRUE
+           END-READ
+           .
+
+       PROCESS-PAGE.
+           PERFORM WRITE-HEADING
+           PERFORM PROCESS-DETAIL UNTIL END-OF-MEMBER-FILE
+              OR NEW-PAGE-REQUIRED
+           PERFORM WRITE-FOOTER
+           .
+
+       WRITE-HEADING.
+           MOVE ZEROS TO LINE-COUNT
+           WRITE PRINT-LINE FROM PAGE-HEADER AFTER ADVANCING PAGE
+           WRITE PRINT-LINE FROM COLUMN-HEADING AFTER ADVANCING 2 LINES
+           COMPUTE LINE-COUNT = LINE-COUNT + 3
+           COMPUTE PAGE-COUNT = PAGE-COUNT + 1
+           .
+
+       PROCESS-DETAIL.
+           IF NOT IS-MEMBER-TRAILER
+              MOVE MEMBER-ID TO PRN-MEMBER-ID
+              MOVE MEMBER-NAME TO PRN-MEMBER-NAME
+              MOVE MEMBER-DUES-AMOUNT TO PRN-DUES-AMOUNT
+              MOVE MEMBER-PAYMENT-STATUS TO PRN-DUES-STATUS
+              WRITE PRINT-LINE FROM PRN-DUES-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE
+              COMPUTE LINE-COUNT = LINE-COUNT + 1
+              IF DUES-UNPAID
+                 COMPUTE DUES-OUTSTANDING-TOTAL =
+                    DUES-OUTSTANDING-TOTAL + MEMBER-DUES-AMOUNT
+              END-IF
+           END-IF
+           PERFORM READ-MEMBER-FILE
+           .
+
+       WRITE-DUES-GRAND-TOTAL.
+           MOVE DUES-OUTSTANDING-TOTAL TO PRN-DUES-GRAND-TOTAL
+           WRITE PRINT-LINE FROM PRN-DUES-GRAND-LINE
+              AFTER ADVANCING 2 LINES
+           .
+
+       WRITE-FOOTER.
+           MOVE PAGE-COUNT TO PRN-PAGE-NUM
+           WRITE PRINT-LINE FROM PAGE-FOOTING AFTER ADVANCING 5 LINES
+           .
