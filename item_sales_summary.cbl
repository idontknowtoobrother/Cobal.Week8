@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-SALES-SUMMARY.
+       AUTHOR. 62160246.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-RECEIPT-FILE ASSIGN TO "shop_receipts_footer.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "item_master.dat"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS IM-ITEM-ID.
+           SELECT ITEM-SUMMARY-REPORT-FILE ASSIGN TO "item_sales.rpt"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEM-SORT-FILE ASSIGN TO "itemsort.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHOP-RECEIPT-FILE.
+       01 SHOP-HEADER.
+          88 END-OF-SHOP-RECEIPTS-FILE                 VALUE HIGH-VALUES
+           .
+       05 RECORD-TYPE-CODE              PIC X.
+          88 IS-SHOP-HEADER                            VALUE "H".
+          88 IS-SHOP-SALE                              VALUE "S".
+          88 IS-SHOP-FOOTER                            VALUE "F".
+          88 IS-SHOP-REFUND                            VALUE "R".
+          05 SHOP-ID                       PIC X(5).
+          05 SHOP-LOCATION              PIC X(30).
+          05 TRANS-DATE                 PIC 9(8).
+       01 SALE-RECEIPT.
+          05 RECORD-TYPE-CODE           PIC X.
+          05 ITEM-ID                    PIC X(8).
+          05 QTY-SOLD                   PIC 9(3).
+          05 ITEM-COST                  PIC 9(5)V99.
+          05 SALE-DATE                  PIC 9(8).
+       01 SHOP-FOOTER.
+          05 RECORD-TYPE-CODE           PIC X.
+          05 REC-COUNT                  PIC 9(5).
+       FD  ITEM-MASTER-FILE.
+       01 ITEM-MASTER-REC.
+          05 IM-ITEM-ID                 PIC X(8).
+          05 IM-ITEM-DESCRIPTION        PIC X(20).
+          05 IM-ITEM-CATEGORY           PIC X(10).
+       FD  ITEM-SUMMARY-REPORT-FILE.
+       01 ITEM-SUMMARY-PRINT-LINE       PIC X(62).
+       SD  ITEM-SORT-FILE.
+       01 SRT-ITEM-REC.
+          05 SRT-ITEM-ID                PIC X(8).
+          05 SRT-RECORD-TYPE            PIC X.
+          05 SRT-QTY-SOLD               PIC 9(3).
+          05 SRT-ITEM-COST              PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 PAGE-HEADER                   PIC X(56)      VALUE
+             "Rolling Greens Pro Shop - Item Sales Summary".
+       01 COLUMN-HEADING                PIC X(56)      VALUE
+             "ItemID   Description         Category   Qty   Revenue".
+       01 PRN-ITEM-DETAIL-LINE.
+          05 PRN-ITEM-ID                PIC X(8).
+          05 FILLER                     PIC X     VALUE SPACES.
+          05 PRN-ITEM-DESCRIPTION       PIC X(20).
+          05 FILLER                     PIC X     VALUE SPACES.
+          05 PRN-ITEM-CATEGORY          PIC X(10).
+          05 PRN-ITEM-QTY               PIC -(7)9.
+          05 PRN-ITEM-REVENUE           PIC $$$,$$$,$$9.99-.
+       01 CURRENT-ITEM-ID               PIC X(8).
+       01 ITEM-QTY-TOTAL                PIC S9(7)      VALUE ZEROS.
+       01 ITEM-REVENUE-TOTAL            PIC S9(9)V99   VALUE ZEROS.
+       01 FIRST-ITEM-SWITCH             PIC X          VALUE "Y".
+          88 FIRST-ITEM                                VALUE "Y".
+          88 NOT-FIRST-ITEM                            VALUE "N".
+       01 SORT-EOF-SWITCH               PIC X          VALUE "N".
+          88 END-OF-SORTED-ITEMS                       VALUE "Y".
+
+       PROCEDURE DIVISION.
+       ITEM-SALES-PROCESS.
+           OPEN INPUT ITEM-MASTER-FILE
+           OPEN OUTPUT ITEM-SUMMARY-REPORT-FILE
+           WRITE ITEM-SUMMARY-PRINT-LINE FROM PAGE-HEADER
+           WRITE ITEM-SUMMARY-PRINT-LINE FROM COLUMN-HEADING
+           SORT ITEM-SORT-FILE
+              ON ASCENDING KEY SRT-ITEM-ID
+              INPUT PROCEDURE IS EXTRACT-ITEM-SALES
+              OUTPUT PROCEDURE IS SUMMARIZE-ITEM-SALES
+           CLOSE ITEM-MASTER-FILE, ITEM-SUMMARY-REPORT-FILE
+           GOBACK
+           .
+
+       EXTRACT-ITEM-SALES.
+           OPEN INPUT SHOP-RECEIPT-FILE
+           PERFORM READ-SHOP-RECEIPT-FILE
+           PERFORM UNTIL END-OF-SHOP-RECEIPTS-FILE
+              IF IS-SHOP-SALE OR IS-SHOP-REFUND
+                 MOVE ITEM-ID TO SRT-ITEM-ID
+                 MOVE RECORD-TYPE-CODE OF SHOP-HEADER TO SRT-RECORD-TYPE
+                 MOVE QTY-SOLD TO SRT-QTY-SOLD
+                 MOVE ITEM-COST TO SRT-ITEM-COST
+                 RELEASE SRT-ITEM-REC
+              END-IF
+              PERFORM READ-SHOP-RECEIPT-FILE
+           END-PERFORM
+           CLOSE SHOP-RECEIPT-FILE
+           .
+
+       READ-SHOP-RECEIPT-FILE.
+           READ SHOP-RECEIPT-FILE
+           AT END
+              SET END-OF-SHOP-RECEIPTS-FILE TO TRUE
+           END-READ
+           .
+
+       SUMMARIZE-ITEM-SALES.
+           PERFORM RETURN-SORTED-ITEM
+           PERFORM ACCUMULATE-ITEM UNTIL END-OF-SORTED-ITEMS
+           IF NOT FIRST-ITEM
+              PERFORM WRITE-ITEM-SUMMARY-LINE
+           END-IF
+           .
+
+       ACCUMULATE-ITEM.
+           IF FIRST-ITEM
+              MOVE SRT-ITEM-ID TO CURRENT-ITEM-ID
+              SET NOT-FIRST-ITEM TO TRUE
+           ELSE
+              IF SRT-ITEM-ID NOT = CURRENT-ITEM-ID
+                 PERFORM WRITE-ITEM-SUMMARY-LINE
+                 MOVE SRT-ITEM-ID TO CURRENT-ITEM-ID
+                 MOVE ZEROS TO ITEM-QTY-TOTAL
+                 MOVE ZEROS TO ITEM-REVENUE-TOTAL
+              END-IF
+           END-IF
+           IF SRT-RECORD-TYPE = "R"
+              COMPUTE ITEM-QTY-TOTAL = ITEM-QTY-TOTAL - SRT-QTY-SOLD
+              COMPUTE ITEM-REVENUE-TOTAL = ITEM-REVENUE-TOTAL -
+                 (SRT-QTY-SOLD * SRT-ITEM-COST)
+           ELSE
+              COMPUTE ITEM-QTY-TOTAL = ITEM-QTY-TOTAL + SRT-QTY-SOLD
+              COMPUTE ITEM-REVENUE-TOTAL = ITEM-REVENUE-TOTAL +
+                 (SRT-QTY-SOLD * SRT-ITEM-COST)
+           END-IF
+           PERFORM RETURN-SORTED-ITEM
+           .
+
+       WRITE-ITEM-SUMMARY-LINE.
+           MOVE CURRENT-ITEM-ID TO IM-ITEM-ID
+           READ ITEM-MASTER-FILE
+              INVALID KEY
+                 MOVE SPACES TO IM-ITEM-DESCRIPTION
+                 MOVE SPACES TO IM-ITEM-CATEGORY
+           END-READ
+           MOVE CURRENT-ITEM-ID TO PRN-ITEM-ID
+           MOVE IM-ITEM-DESCRIPTION TO PRN-ITEM-DESCRIPTION
+           MOVE IM-ITEM-CATEGORY TO PRN-ITEM-CATEGORY
+           MOVE ITEM-QTY-TOTAL TO PRN-ITEM-QTY
+           MOVE ITEM-REVENUE-TOTAL TO PRN-ITEM-REVENUE
+           WRITE ITEM-SUMMARY-PRINT-LINE FROM PRN-ITEM-DETAIL-LINE
+           .
+
+       RETURN-SORTED-ITEM.
+           RETURN ITEM-SORT-FILE INTO SRT-ITEM-REC
+           AT END
+              SET END-OF-SORTED-ITEMS TO TRUE
+           END-RETURN
+           .
